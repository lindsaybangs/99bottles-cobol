@@ -0,0 +1,46 @@
+//BOTRUN   JOB (ACCTNO),'99 BOTTLES DAILY RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*  JCL:       BOTRUN                                             *
+//*  SYSTEM:    99BOTTLES WALL-COUNT COUNTDOWN                     *
+//*  PURPOSE:   DAILY BATCH STREAM FOR THE WALL COUNTDOWN. THE     *
+//*             RUN-CONTROL CARD IN SYSIN BELOW SETS THE STARTING  *
+//*             COUNT, DECREMENT AMOUNT, ITEM CODE AND RUN MODE    *
+//*             FOR THE DAY. BOTTLE-RPT AND BOTTLE-AUDIT ARE GDG   *
+//*             DATA SETS SO EACH DAY'S OUTPUT IS KEPT AS ITS OWN  *
+//*             DATED GENERATION WITHOUT OPERATOR INTERVENTION.    *
+//*                                                                 *
+//*  MODIFICATION HISTORY                                          *
+//*  DATE       BY    DESCRIPTION                                  *
+//*  08/08/26   RJJ   ORIGINAL DAILY BATCH STREAM.                 *
+//*  08/08/26   RJJ   ADDED THE BOTSTAT DD FOR THE BOTTLE-STATUS   *
+//*                   VSAM CLUSTER MAIN KEEPS CURRENT FOR BOTINQ.  *
+//*                   CORRECTED THE SYSIN RUN-CONTROL CARD TO      *
+//*                   MATCH COPY/PARMCARD.CPY'S COLUMN LAYOUT.     *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=MAIN
+//*
+//*  RUN-CONTROL CARD -- SEE COPY/PARMCARD.CPY FOR THE LAYOUT.
+//*  START COUNT 99, DECREMENT 1, DEFAULT WORDING, NO RESTART,
+//*  NORMAL RUN MODE, SKIP-TO-COUNT 00 (UNUSED IN NORMAL MODE),
+//*  ITEM CODE BOTTL (BOTTLES OF BEER).
+//*
+//SYSIN    DD   *
+991                          NN00BOTTL
+/*
+//BOTRPT   DD   DSN=PROD.BOTTLE.RPT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CKPTFILE DD   DSN=PROD.BOTTLE.CKPT,DISP=SHR
+//BOTAUDIT DD   DSN=PROD.BOTTLE.AUDIT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=20,BLKSIZE=2000)
+//ITEMMAST DD   DSN=PROD.BOTTLE.ITEMMAST,DISP=SHR
+//BOTSTAT  DD   DSN=PROD.BOTTLE.STATUS,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
