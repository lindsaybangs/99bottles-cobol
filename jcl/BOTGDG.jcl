@@ -0,0 +1,59 @@
+//BOTGDG   JOB (ACCTNO),'DEFINE BOTTLE GDG BASES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//*  JCL:       BOTGDG                                             *
+//*  SYSTEM:    99BOTTLES WALL-COUNT COUNTDOWN                     *
+//*  PURPOSE:   ONE-TIME SETUP -- DEFINES THE GDG BASES USED BY    *
+//*             THE BOTRUN DAILY STREAM FOR BOTTLE-RPT AND         *
+//*             BOTTLE-AUDIT, AND THE VSAM CLUSTER BOTRUN AND      *
+//*             BOTINQ SHARE FOR BOTTLE-STATUS. RUN ONCE BEFORE    *
+//*             BOTRUN IS SCHEDULED; NOT PART OF THE DAILY STREAM. *
+//*                                                                 *
+//*  MODIFICATION HISTORY                                          *
+//*  DATE       BY    DESCRIPTION                                  *
+//*  08/08/26   RJJ   ORIGINAL GDG BASE DEFINITION.                *
+//*  08/08/26   RJJ   ADDED THE BOTTLE-STATUS VSAM CLUSTER.        *
+//*  08/09/26   RJJ   ADDED THE ONE-TIME ALLOCATION FOR PROD.      *
+//*                   BOTTLE.CKPT -- BOTRUN'S CKPTFILE DD OPENS IT *
+//*                   DISP=SHR, WHICH REQUIRES THE DATA SET TO     *
+//*                   ALREADY EXIST.                               *
+//*  08/09/26   RJJ   ADDED THE ONE-TIME ALLOCATION FOR PROD.      *
+//*                   BOTTLE.ITEMMAST -- BOTRUN'S ITEMMAST DD ALSO *
+//*                   OPENS DISP=SHR AND WAS MISSED WHEN CKPT WAS  *
+//*                   ADDED ABOVE. STARTS EMPTY; ITEM RECORDS ARE  *
+//*                   MAINTAINED BY A SEPARATE MASTER-UPKEEP JOB,  *
+//*                   NOT THIS ONE-TIME SETUP.                     *
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE GDG (NAME(PROD.BOTTLE.RPT)   -
+                LIMIT(30)                -
+                NOEMPTY                  -
+                SCRATCH)
+    DEFINE GDG (NAME(PROD.BOTTLE.AUDIT) -
+                LIMIT(30)                -
+                NOEMPTY                  -
+                SCRATCH)
+    DEFINE CLUSTER (NAME(PROD.BOTTLE.STATUS)   -
+                     INDEXED                    -
+                     RECORDSIZE(21 21)           -
+                     KEYS(8 0)                   -
+                     RECORDS(10 5)                -
+                     SHAREOPTIONS(2 3))           -
+           DATA    (NAME(PROD.BOTTLE.STATUS.DATA)) -
+           INDEX   (NAME(PROD.BOTTLE.STATUS.INDEX))
+/*
+//*
+//STEP020  EXEC PGM=IEFBR14
+//CKPT     DD   DSN=PROD.BOTTLE.CKPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=17,BLKSIZE=1700)
+//ITEMMAST DD   DSN=PROD.BOTTLE.ITEMMAST,
+//             DISP=(NEW,CATLG,DELETE),
+//             UNIT=SYSDA,SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=70,BLKSIZE=7000)
+//
