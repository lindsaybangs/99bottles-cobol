@@ -0,0 +1,21 @@
+      ******************************************************************
+      *  PARMCARD.CPY                                                 *
+      *  Run-control parameter card read from SYSIN by MAIN.          *
+      *  01 level shared by the batch driver; layout is fixed so the  *
+      *  same card can be keypunched or built by a front-end job step.*
+      ******************************************************************
+       01  PARM-CARD.
+           05  PARM-START-COUNT       PIC 99.
+           05  PARM-DECR-AMOUNT       PIC 9.
+           05  PARM-ITEM-WORD         PIC X(15).
+           05  PARM-UOM-WORD          PIC X(11).
+           05  PARM-RESTART-SW        PIC X(01).
+               88  PARM-RESTART-YES       VALUE "Y".
+               88  PARM-RESTART-NO        VALUE "N".
+           05  PARM-RUN-MODE          PIC X(01).
+               88  PARM-MODE-NORMAL       VALUE "N".
+               88  PARM-MODE-CASE         VALUE "C".
+               88  PARM-MODE-SKIP         VALUE "S".
+           05  PARM-SKIP-TO-COUNT     PIC 99.
+           05  PARM-ITEM-CODE         PIC X(05).
+           05  FILLER                 PIC X(19).
