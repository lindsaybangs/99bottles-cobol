@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  BOTSTAT.CPY                                                  *
+      *  Shared status record layout for BOTTLE-STATUS, the indexed   *
+      *  file MAIN keeps up to date while the countdown runs so that  *
+      *  BOTINQ (or any other online inquiry) can see how far along   *
+      *  a run is without waiting for it to finish.                   *
+      ******************************************************************
+       01  BOTTLE-STATUS-RECORD.
+           05  STAT-KEY               PIC X(08).
+           05  STAT-WALL-NUMBER       PIC 99.
+           05  STAT-LESS-NUMBER       PIC 9.
+           05  STAT-PASS-COUNT        PIC 999.
+           05  STAT-RUN-SW            PIC X(01).
+               88  STAT-RUN-ACTIVE        VALUE "R".
+               88  STAT-RUN-COMPLETE       VALUE "C".
+           05  STAT-TIME.
+               10  STAT-TIME-HH       PIC 99.
+               10  STAT-TIME-MM       PIC 99.
+               10  STAT-TIME-SS       PIC 99.
