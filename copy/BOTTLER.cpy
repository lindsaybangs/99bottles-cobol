@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  BOTTLER.CPY                                                  *
+      *  Item master record layout, shared by MAIN and any future      *
+      *  item master maintenance program. One record per countable    *
+      *  item (bottles, cans, kegs, and so on) keyed by BR-ITEM-CODE.  *
+      ******************************************************************
+       01  BOTTLE-RECORD.
+           05  BR-ITEM-CODE           PIC X(05).
+           05  BR-ITEM-MESSAGE        PIC X(15).
+           05  BR-ITEM-SINGULAR       PIC X(15).
+           05  BR-ITEM-UOM            PIC X(11).
+           05  FILLER                 PIC X(24).
