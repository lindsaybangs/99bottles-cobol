@@ -1,79 +1,880 @@
-       identification division.
-       program-id. helloworld.
-       data division.
-       
-       working-storage section.
-       01 newline              pic x      value x'0a'.
-       01 wall-bottles.
-         03 wall-partial.
-         05 wall-number        pic 99     value 99.
-         05 filler             pic x      value spaces.
-         05 wall-message       pic x(15)  value "bottles of beer".
-         05 filler             pic x      value spaces.
-         03 wall-message       pic x(11)  value "on the wall".
-
-       01 less-bottles.
-         03 less-partial.
-         05 less-number        pic 9      value 9.
-         05 filler             pic x      value spaces.
-         05 less-message       pic x(15)  value "bottles of beer".
-         05 filler             pic x      value spaces.
-         03 less-message       pic x(11)  value "on the wall".
-
-       procedure division.
-       
-       main.
-       perform sing 98 times.
-       perform last-beer.
-       stop run.
-
-
-       sing.
-
-       if wall-number < 10 then
-           perform sing-less
-       else
-           display
-               wall-bottles
-               newline
-               wall-partial
-               newline
-               "take one down, pass it around"
-           end-display
-       end-if.
-
-       subtract 1 from wall-number.
-
-       if wall-number > 8 then
-              display
-                  wall-bottles
-                  newline
-              end-display
-       end-if.
-
-
-       sing-less.
-       display
-           less-bottles
-           newline
-           less-partial
-           newline
-           "take one down, pass it around"
-       end-display.
-       subtract 1 from less-number.
-       display
-           less-bottles
-           newline
-       end-display.
-
-
-       last-beer.
-       display
-           "1 bottle of beer on the wall"
-           newline
-           "1 bottle of beer"
-           newline
-           "take one down, pass it around"
-           newline
-           "no more bottles of beer on the wall"
-       end-display.
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM:   MAIN                                               *
+      *  SYSTEM:    99BOTTLES WALL-COUNT COUNTDOWN                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    MAIN.
+       AUTHOR.        R JARNAGIN.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  2024-02-01.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       BY    DESCRIPTION                                  *
+      *  02/01/24   RJJ   ORIGINAL COUNTDOWN, COUNTS HARDCODED.        *
+      *  08/08/26   RJJ   READ STARTING COUNT, DECREMENT AMOUNT AND    *
+      *                   ITEM WORDING FROM A SYSIN PARAMETER CARD     *
+      *                   SO THE LOAD MODULE NO LONGER NEEDS A         *
+      *                   RECOMPILE WHEN PALLET/CASE SIZING CHANGES.   *
+      *  08/08/26   RJJ   VERSE OUTPUT NOW GOES TO THE BOTTLE-RPT      *
+      *                   PRINT FILE INSTEAD OF SYSOUT, WITH A RUN-    *
+      *                   DATE HEADING AND A PAGE BREAK EVERY 60       *
+      *                   LINES.                                       *
+      *  08/08/26   RJJ   ADDED CHECKPOINT RECORDS EVERY 10 PASSES     *
+      *                   THROUGH SING AND A RESTART PARAMETER SO A    *
+      *                   RERUN CAN RESUME FROM THE LAST CHECKPOINT    *
+      *                   INSTEAD OF STARTING OVER AT THE TOP.         *
+      *  08/08/26   RJJ   ADDED PARAMETER-CARD AND COUNTER VALIDATION  *
+      *                   AHEAD OF THE COUNTDOWN. ALSO STOPPED         *
+      *                   DERIVING LESS-NUMBER FROM A FIXED -90        *
+      *                   OFFSET (WRONG FOR ANY START COUNT OTHER      *
+      *                   THAN 99) -- IT NOW SYNCS TO WALL-NUMBER AT   *
+      *                   THE MOMENT THE COUNT DROPS BELOW 10.         *
+      *  08/08/26   RJJ   ADDED THE BOTTLE-AUDIT TRAIL: ONE RECORD IS  *
+      *                   WRITTEN FOR EVERY SUBTRACT AGAINST WALL-    *
+      *                   NUMBER OR LESS-NUMBER SO THE RUN CAN BE      *
+      *                   RECONCILED STEP BY STEP.                    *
+      *  08/08/26   RJJ   ADDED THE ITEM MASTER FILE AND THE BOTTLE-  *
+      *                   RECORD COPYBOOK SO THE COUNTDOWN CAN BE RUN *
+      *                   AGAINST ANY ITEM ON FILE (CANS, KEGS, ETC.) *
+      *                   BY ITEM CODE, NOT JUST HARDCODED BOTTLE     *
+      *                   WORDING. THE PARM-ITEM-WORD/PARM-UOM-WORD   *
+      *                   OVERRIDE FROM THE ORIGINAL PARAMETER CARD   *
+      *                   STILL WINS OVER THE MASTER WHEN SUPPLIED.   *
+      *  08/08/26   RJJ   ADDED A CONTROL-TOTAL TRAILER RECORD TO THE *
+      *                   REPORT SHOWING TOTAL VERSES SUNG AND TOTAL  *
+      *                   UNITS TAKEN DOWN FOR THE RUN.               *
+      *  08/08/26   RJJ   ADDED CASE (DECREMENT-BY-N) AND SKIP-AHEAD  *
+      *                   RUN MODES FOR TIGHT BATCH WINDOWS. SING NOW *
+      *                   CLAMPS ITS DECREMENT SO WALL-NUMBER/LESS-   *
+      *                   NUMBER NEVER GO NEGATIVE WHEN THE CASE SIZE *
+      *                   DOES NOT DIVIDE THE COUNT EVENLY -- THIS    *
+      *                   WAS ALSO A LATENT BUG AGAINST ANY PARM-     *
+      *                   DECR-AMOUNT GREATER THAN 1 SINCE IT WAS     *
+      *                   INTRODUCED IN THE ORIGINAL PARAMETER CARD.  *
+      *  08/08/26   RJJ   ADDED THE BOTTLE-STATUS FILE. SING NOW      *
+      *                   REWRITES IT AFTER EVERY PASS SO THE BOTINQ  *
+      *                   PROGRAM CAN ANSWER "HOW FAR ALONG IS TODAY'S*
+      *                   RUN" WITHOUT WAITING FOR IT TO FINISH.      *
+      *  08/08/26   RJJ   CORRECTED THE CASE-MODE GATE -- PARM-DECR-  *
+      *                   AMOUNT NOW ONLY REPLACES THE DEFAULT        *
+      *                   DECREMENT WHEN PARM-RUN-MODE IS "C". ALSO   *
+      *                   DROPPED SING'S REDUNDANT "LESS" AUDIT       *
+      *                   RECORD BELOW WALL-NUMBER 10 (THERE IS ONLY  *
+      *                   ONE SUBTRACT PER PASS NOW, NOT TWO), AND    *
+      *                   CARRIED WS-TOTAL-UNITS THROUGH THE          *
+      *                   CHECKPOINT SO THE TRAILER'S UNIT TOTAL      *
+      *                   SURVIVES A RESTART. BOTTLE-RPT AND BOTTLE-  *
+      *                   AUDIT ARE NOW OPENED EXTEND INSTEAD OF      *
+      *                   OUTPUT ON A RESTART SO A RERUN NO LONGER    *
+      *                   TRUNCATES THE PRIOR RUN'S REPORT AND AUDIT  *
+      *                   TRAIL.                                     *
+      *  08/09/26   RJJ   CORRECTED THE FREE-TEXT ITEM-WORD OVERRIDE  *
+      *                   TO ALSO UPDATE THE SINGULAR CLOSING-VERSE   *
+      *                   WORDING. TAUGHT LAST-BEER TO SKIP ITS FIXED *
+      *                   "1 BOTTLE" VERSE WHEN A CASE-SIZE DECREMENT *
+      *                   LEAVES THE WALL AT 0 RATHER THAN 1, AND     *
+      *                   COUNTED ITS CLOSING VERSE IN THE TRAILER'S  *
+      *                   TOTAL. RESTART NOW ONLY EXTENDS BOTTLE-RPT  *
+      *                   AND BOTTLE-AUDIT WHEN A CHECKPOINT RECORD   *
+      *                   WAS ACTUALLY FOUND AND APPLIED, INSTEAD OF  *
+      *                   WHENEVER RESTART WAS REQUESTED ON THE       *
+      *                   PARAMETER CARD. CARRIED THE REPORT LINE/    *
+      *                   PAGE COUNTERS THROUGH THE CHECKPOINT SO     *
+      *                   PAGINATION STAYS CONTINUOUS ACROSS A        *
+      *                   RESTART, AND ADDED A FILE-STATUS CHECK ON   *
+      *                   THE CHECKPOINT FILE'S OUTPUT OPEN.          *
+      *  08/09/26   RJJ   CKPT-FILE NOW OPENS EXTEND (NOT OUTPUT) ON  *
+      *                   A HONORED RESTART, AND RE-WRITES A          *
+      *                   CHECKPOINT IMMEDIATELY SO A SECOND ABEND    *
+      *                   BEFORE THE NEXT NATURAL CHECKPOINT DOES NOT *
+      *                   LOSE THE RESTORED POSITION. SING NO LONGER  *
+      *                   PRINTS A "0 BOTTLES" LINE WHEN A CASE-SIZE  *
+      *                   DECREMENT LANDS EXACTLY ON 0. LAST-BEER NOW *
+      *                   TAKES THE FINAL UNIT DOWN TO 0 AND WRITES   *
+      *                   THE CLOSING AUDIT RECORD FOR IT INSTEAD OF  *
+      *                   LEAVING THE AUDIT TRAIL ONE SHORT OF THE    *
+      *                   WALL ACTUALLY REACHING ZERO, AND THE FINAL  *
+      *                   STATUS REWRITE NOW REFRESHES STAT-PASS-     *
+      *                   COUNT (AND THE NOW-ZEROED WALL/LESS         *
+      *                   COUNTERS) FOR LAST-BEER'S VERSE BEFORE      *
+      *                   MARKING THE RUN COMPLETE. ALSO DROPPED A    *
+      *                   REDUNDANT FILLER THAT WAS DOUBLE-SPACING    *
+      *                   THE SINGULAR "1 BOTTLE ... ON THE WALL"     *
+      *                   LINE.                                      *
+      *  08/09/26   RJJ   MOVED THE "A VERSE WAS SUNG" WS-PASS-COUNT  *
+      *                   BUMP FOR LAST-BEER OUT OF THE MAINLINE AND  *
+      *                   INTO LAST-BEER'S OWN "SANG THE FULL VERSE"  *
+      *                   BRANCH, SO A CASE-SIZE RUN THAT LANDS ON 0  *
+      *                   INSIDE SING NO LONGER GETS CREDITED WITH A  *
+      *                   VERSE LAST-BEER DID NOT ACTUALLY SING.      *
+      *                   ALSO REJECTED WALL-NUMBER = 0 IN            *
+      *                   1500-VALIDATE-COUNTS -- A STALE CHECKPOINT  *
+      *                   WRITTEN AT WALL-NUMBER 0 WAS SURVIVING      *
+      *                   VALIDATION AND CORRUPTING 1090-SET-         *
+      *                   ITERATIONS' UNSIGNED SUBTRACT ON RESTART.   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE   ASSIGN TO SYSIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BOTTLE-RPT  ASSIGN TO BOTRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CKPT-FILE   ASSIGN TO CKPTFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT BOTTLE-AUDIT ASSIGN TO BOTAUDIT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ITEM-MASTER  ASSIGN TO ITEMMAST
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ITEM-FILE-STATUS.
+
+           SELECT BOTTLE-STATUS ASSIGN TO BOTSTAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STAT-KEY
+               FILE STATUS IS WS-STAT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-CARD-IN               PIC X(80).
+
+       FD  BOTTLE-RPT
+           RECORDING MODE IS F.
+       01  RPT-RECORD                 PIC X(80).
+
+       FD  CKPT-FILE
+           RECORDING MODE IS F.
+       01  CKPT-RECORD.
+           05  CKPT-WALL-NUMBER       PIC 99.
+           05  CKPT-LESS-NUMBER       PIC 9.
+           05  CKPT-ITERATION-COUNT   PIC 999.
+           05  CKPT-TOTAL-UNITS       PIC 9(5).
+           05  CKPT-LINE-COUNT        PIC 999.
+           05  CKPT-PAGE-COUNT        PIC 999.
+
+       FD  BOTTLE-AUDIT
+           RECORDING MODE IS F.
+       01  AUDIT-RECORD               PIC X(20).
+
+       FD  ITEM-MASTER
+           RECORDING MODE IS F.
+       01  ITEM-MASTER-IN             PIC X(70).
+
+       FD  BOTTLE-STATUS.
+       COPY BOTSTAT.
+
+       WORKING-STORAGE SECTION.
+       COPY PARMCARD.
+       COPY BOTTLER.
+
+       01  WS-SWITCHES.
+           05  WS-PARM-EOF-SW         PIC X(01)  VALUE "N".
+               88  WS-PARM-EOF            VALUE "Y".
+           05  WS-CKPT-EOF-SW         PIC X(01)  VALUE "N".
+               88  WS-CKPT-EOF            VALUE "Y".
+           05  WS-PARM-START-SW       PIC X(01)  VALUE "N".
+               88  WS-PARM-START-OK       VALUE "Y".
+           05  WS-PARM-DECR-SW        PIC X(01)  VALUE "N".
+               88  WS-PARM-DECR-OK        VALUE "Y".
+           05  WS-COUNTS-SW           PIC X(01)  VALUE "Y".
+               88  WS-COUNTS-OK            VALUE "Y".
+               88  WS-COUNTS-BAD           VALUE "N".
+           05  WS-ITEM-EOF-SW         PIC X(01)  VALUE "N".
+               88  WS-ITEM-EOF             VALUE "Y".
+           05  WS-ITEM-FOUND-SW       PIC X(01)  VALUE "N".
+               88  WS-ITEM-FOUND           VALUE "Y".
+           05  WS-PARM-SKIP-SW        PIC X(01)  VALUE "N".
+               88  WS-PARM-SKIP-OK         VALUE "Y".
+           05  WS-CKPT-FOUND-SW       PIC X(01)  VALUE "N".
+               88  WS-CKPT-FOUND           VALUE "Y".
+           05  WS-RESTART-OK-SW       PIC X(01)  VALUE "N".
+               88  WS-RESTART-OK           VALUE "Y".
+
+       01  WS-CKPT-FILE-STATUS        PIC X(02)  VALUE "00".
+       01  WS-ITEM-FILE-STATUS        PIC X(02)  VALUE "00".
+       01  WS-STAT-FILE-STATUS        PIC X(02)  VALUE "00".
+       01  WS-STAT-KEY-LIT            PIC X(08)  VALUE "CURRENT ".
+
+       01  WS-CKPT-CTRS.
+           05  WS-PASS-COUNT          PIC 999    COMP VALUE 0.
+           05  WS-CKPT-DIVRESULT      PIC 999    COMP VALUE 0.
+           05  WS-CKPT-REMAINDER      PIC 9      COMP VALUE 0.
+
+       01  WS-ITER-CALC.
+           05  WS-ITER-TEMP           PIC 99     COMP VALUE 0.
+           05  WS-ITER-REMAINDER      PIC 9      COMP VALUE 0.
+
+       01  WS-DECR-CTRS.
+           05  WS-SAFE-DECR           PIC 9      COMP VALUE 0.
+           05  WS-PRE-DECR-WALL       PIC 99     COMP VALUE 0.
+
+       01  WS-LAST-CKPT.
+           05  WS-LAST-CKPT-WALL      PIC 99.
+           05  WS-LAST-CKPT-LESS      PIC 9.
+           05  WS-LAST-CKPT-ITER      PIC 999.
+           05  WS-LAST-CKPT-UNITS     PIC 9(5).
+           05  WS-LAST-CKPT-LINE      PIC 999.
+           05  WS-LAST-CKPT-PAGE      PIC 999.
+
+       01  WS-CURRENT-TIME.
+           05  WS-CURRENT-TIME-HH     PIC 99.
+           05  WS-CURRENT-TIME-MM     PIC 99.
+           05  WS-CURRENT-TIME-SS     PIC 99.
+           05  WS-CURRENT-TIME-HS     PIC 99.
+
+       01  WS-AUDIT-LINE.
+           05  AUDIT-COUNTER-ID       PIC X(04)  VALUE SPACES.
+           05  FILLER                 PIC X      VALUE SPACE.
+           05  AUDIT-OLD-COUNT        PIC 99     VALUE ZERO.
+           05  FILLER                 PIC X      VALUE SPACE.
+           05  AUDIT-NEW-COUNT        PIC 99     VALUE ZERO.
+           05  FILLER                 PIC X      VALUE SPACE.
+           05  AUDIT-TIME.
+               10  AUDIT-TIME-HH      PIC 99      VALUE ZERO.
+               10  FILLER             PIC X       VALUE ":".
+               10  AUDIT-TIME-MM      PIC 99      VALUE ZERO.
+               10  FILLER             PIC X       VALUE ":".
+               10  AUDIT-TIME-SS      PIC 99      VALUE ZERO.
+
+       01  WS-PRINT-TEXT              PIC X(80)  VALUE SPACES.
+
+       01  WS-RPT-CTRS.
+           05  WS-LINE-COUNT          PIC 999    COMP VALUE 0.
+           05  WS-PAGE-COUNT          PIC 999    COMP VALUE 0.
+           05  WS-LINES-PER-PAGE      PIC 999    COMP VALUE 60.
+
+       01  WS-RUN-DATE-FLD.
+           05  WS-RUN-YY              PIC 99.
+           05  WS-RUN-MM              PIC 99.
+           05  WS-RUN-DD              PIC 99.
+
+       01  WS-HEADING-LINE.
+           05  FILLER                 PIC X(10)  VALUE "RUN DATE: ".
+           05  HDG-MM                 PIC 99.
+           05  FILLER                 PIC X      VALUE "/".
+           05  HDG-DD                 PIC 99.
+           05  FILLER                 PIC X      VALUE "/".
+           05  HDG-YY                 PIC 99.
+           05  FILLER                 PIC X(20)  VALUE SPACES.
+           05  FILLER                 PIC X(5)   VALUE "PAGE ".
+           05  HDG-PAGE               PIC ZZ9.
+           05  FILLER                 PIC X(34)  VALUE SPACES.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                 PIC X(19)  VALUE
+               "TOTAL VERSES SUNG:".
+           05  FILLER                 PIC X      VALUE SPACE.
+           05  TRL-VERSES             PIC ZZ9.
+           05  FILLER                 PIC X(10)  VALUE SPACES.
+           05  FILLER                 PIC X(18)  VALUE
+               "TOTAL UNITS DOWN:".
+           05  FILLER                 PIC X      VALUE SPACE.
+           05  TRL-UNITS              PIC ZZZZ9.
+           05  FILLER                 PIC X(22)  VALUE SPACES.
+
+       01  WS-RUN-TOTALS.
+           05  WS-TOTAL-UNITS         PIC 9(5)   COMP VALUE 0.
+
+       01  WALL-BOTTLES.
+         03  WALL-PARTIAL.
+         05  WALL-NUMBER      PIC 99     VALUE 99.
+         05  FILLER           PIC X      VALUE SPACES.
+         05  WALL-MESSAGE     PIC X(15)  VALUE "bottles of beer".
+         05  FILLER           PIC X      VALUE SPACES.
+         03  WALL-UOM         PIC X(11)  VALUE "on the wall".
+
+       01  LESS-BOTTLES.
+         03  LESS-PARTIAL.
+         05  LESS-NUMBER      PIC 9      VALUE 9.
+         05  FILLER           PIC X      VALUE SPACES.
+         05  LESS-MESSAGE     PIC X(15)  VALUE "bottles of beer".
+         05  FILLER           PIC X      VALUE SPACES.
+         03  LESS-UOM         PIC X(11)  VALUE "on the wall".
+
+       01  WS-LAST-LINE-1.
+           05  FILLER           PIC X(02)  VALUE "1 ".
+           05  LL1-MESSAGE      PIC X(15)  VALUE "bottle of beer".
+           05  LL1-UOM          PIC X(11)  VALUE "on the wall".
+
+       01  WS-LAST-LINE-2.
+           05  FILLER           PIC X(02)  VALUE "1 ".
+           05  LL2-MESSAGE      PIC X(15)  VALUE "bottle of beer".
+
+       01  WS-LAST-LINE-4.
+           05  FILLER           PIC X(08)  VALUE "no more ".
+           05  LL4-MESSAGE      PIC X(15)  VALUE "bottles of beer".
+           05  FILLER           PIC X      VALUE SPACE.
+           05  LL4-UOM          PIC X(11)  VALUE "on the wall".
+
+       01  WS-DECR-AMOUNT             PIC 9      VALUE 1.
+       01  WS-ITERATIONS              PIC 99     VALUE 98.
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE                                                 *
+      ******************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1500-VALIDATE-COUNTS THRU 1500-EXIT.
+           IF WS-COUNTS-OK
+               PERFORM SING WS-ITERATIONS TIMES
+               PERFORM LAST-BEER
+               PERFORM 1450-UPDATE-STATUS THRU 1450-EXIT
+               PERFORM 2200-WRITE-TRAILER THRU 2200-EXIT
+               MOVE "C" TO STAT-RUN-SW
+               REWRITE BOTTLE-STATUS-RECORD
+           END-IF.
+           CLOSE BOTTLE-RPT.
+           CLOSE CKPT-FILE.
+           CLOSE BOTTLE-AUDIT.
+           CLOSE BOTTLE-STATUS.
+           IF WS-COUNTS-BAD
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           STOP RUN.
+
+      ******************************************************************
+      *  1000-INITIALIZE -- READ THE SYSIN PARAMETER CARD AND SET UP   *
+      *  THE STARTING COUNTS, DECREMENT AMOUNT AND ITEM WORDING.       *
+      *  IF THE CARD IS MISSING OR BLANK THE ORIGINAL 99/9 DEFAULTS    *
+      *  THAT ARE ALREADY CARRIED IN THE VALUE CLAUSES ABOVE ARE LEFT  *
+      *  UNTOUCHED.                                                    *
+      ******************************************************************
+       1000-INITIALIZE.
+           OPEN INPUT PARM-FILE.
+           READ PARM-FILE INTO PARM-CARD-IN
+               AT END
+                   MOVE "Y" TO WS-PARM-EOF-SW
+           END-READ.
+           CLOSE PARM-FILE.
+
+           IF NOT WS-PARM-EOF
+               MOVE PARM-CARD-IN TO PARM-CARD
+               PERFORM 1050-VALIDATE-PARMS THRU 1050-EXIT
+               IF WS-PARM-DECR-OK AND PARM-MODE-CASE
+                   MOVE PARM-DECR-AMOUNT TO WS-DECR-AMOUNT
+               END-IF
+               IF WS-PARM-START-OK
+                   MOVE PARM-START-COUNT TO WALL-NUMBER
+               END-IF
+               IF PARM-MODE-SKIP AND WS-PARM-SKIP-OK
+                   MOVE PARM-SKIP-TO-COUNT TO WALL-NUMBER
+               END-IF
+               IF PARM-ITEM-CODE NOT = SPACES
+                   PERFORM 1075-READ-ITEM-MASTER THRU 1075-EXIT
+               END-IF
+               IF PARM-ITEM-WORD NOT = SPACES
+                   MOVE PARM-ITEM-WORD TO WALL-MESSAGE
+                   MOVE PARM-ITEM-WORD TO LESS-MESSAGE
+                   MOVE PARM-ITEM-WORD TO LL1-MESSAGE
+                   MOVE PARM-ITEM-WORD TO LL2-MESSAGE
+                   MOVE PARM-ITEM-WORD TO LL4-MESSAGE
+               END-IF
+               IF PARM-UOM-WORD NOT = SPACES
+                   MOVE PARM-UOM-WORD TO WALL-UOM
+                   MOVE PARM-UOM-WORD TO LESS-UOM
+                   MOVE PARM-UOM-WORD TO LL1-UOM
+                   MOVE PARM-UOM-WORD TO LL4-UOM
+               END-IF
+               PERFORM 1090-SET-ITERATIONS THRU 1090-EXIT
+               IF PARM-RESTART-YES
+                   PERFORM 1100-RESTART THRU 1100-EXIT
+               END-IF
+           END-IF.
+
+           ACCEPT WS-RUN-DATE-FLD FROM DATE.
+           MOVE WS-RUN-MM TO HDG-MM.
+           MOVE WS-RUN-DD TO HDG-DD.
+           MOVE WS-RUN-YY TO HDG-YY.
+
+           IF WS-RESTART-OK
+               OPEN EXTEND BOTTLE-RPT
+           ELSE
+               OPEN OUTPUT BOTTLE-RPT
+               PERFORM 2100-WRITE-HEADING THRU 2100-EXIT
+           END-IF.
+
+           IF WS-RESTART-OK
+               OPEN EXTEND CKPT-FILE
+           ELSE
+               OPEN OUTPUT CKPT-FILE
+           END-IF.
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY
+                   "MAIN - CKPT-FILE FAILED TO OPEN, "
+                   "NO CHECKPOINTS WILL BE WRITTEN THIS RUN"
+               END-DISPLAY
+           ELSE
+               IF WS-RESTART-OK
+                   PERFORM 1200-WRITE-CKPT THRU 1200-EXIT
+               END-IF
+           END-IF.
+
+           IF WS-RESTART-OK
+               OPEN EXTEND BOTTLE-AUDIT
+           ELSE
+               OPEN OUTPUT BOTTLE-AUDIT
+           END-IF.
+
+           PERFORM 1400-OPEN-STATUS THRU 1400-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1050-VALIDATE-PARMS -- CHECKS THE STARTING COUNT AND          *
+      *  DECREMENT AMOUNT READ FROM SYSIN BEFORE THEY ARE APPLIED.     *
+      *  A FIELD THAT FAILS ITS CHECK IS REJECTED AND THE 99/9         *
+      *  DEFAULTS ARE KEPT FOR THAT FIELD RATHER THAN LETTING A BAD    *
+      *  CARD CORRUPT THE COUNTDOWN.                                   *
+      ******************************************************************
+       1050-VALIDATE-PARMS.
+           MOVE "N" TO WS-PARM-START-SW.
+           IF PARM-START-COUNT NUMERIC
+               IF PARM-START-COUNT > 0 AND PARM-START-COUNT <= 99
+                   MOVE "Y" TO WS-PARM-START-SW
+               ELSE
+                   DISPLAY
+                       "MAIN - PARM-START-COUNT OUT OF RANGE, "
+                       "DEFAULT RETAINED"
+                   END-DISPLAY
+               END-IF
+           ELSE
+               DISPLAY
+                   "MAIN - PARM-START-COUNT NOT NUMERIC, "
+                   "DEFAULT RETAINED"
+               END-DISPLAY
+           END-IF.
+
+           MOVE "N" TO WS-PARM-DECR-SW.
+           IF PARM-DECR-AMOUNT NUMERIC
+               IF PARM-DECR-AMOUNT > 0
+                   MOVE "Y" TO WS-PARM-DECR-SW
+               ELSE
+                   DISPLAY
+                       "MAIN - PARM-DECR-AMOUNT OUT OF RANGE, "
+                       "DEFAULT RETAINED"
+                   END-DISPLAY
+               END-IF
+           ELSE
+               DISPLAY
+                   "MAIN - PARM-DECR-AMOUNT NOT NUMERIC, "
+                   "DEFAULT RETAINED"
+               END-DISPLAY
+           END-IF.
+
+           MOVE "N" TO WS-PARM-SKIP-SW.
+           IF PARM-MODE-SKIP
+               IF PARM-SKIP-TO-COUNT NUMERIC
+                   IF PARM-SKIP-TO-COUNT > 0 AND
+                      PARM-SKIP-TO-COUNT <= 99
+                       MOVE "Y" TO WS-PARM-SKIP-SW
+                   ELSE
+                       DISPLAY
+                           "MAIN - PARM-SKIP-TO-COUNT OUT OF RANGE, "
+                           "SKIP-AHEAD IGNORED"
+                       END-DISPLAY
+                   END-IF
+               ELSE
+                   DISPLAY
+                       "MAIN - PARM-SKIP-TO-COUNT NOT NUMERIC, "
+                       "SKIP-AHEAD IGNORED"
+                   END-DISPLAY
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1090-SET-ITERATIONS -- RECOMPUTES WS-ITERATIONS FROM THE      *
+      *  CURRENT WALL-NUMBER AND WS-DECR-AMOUNT SO THE SING LOOP STOPS *
+      *  ONE PASS SHORT OF THE LAST UNIT, WHATEVER THE DECREMENT SIZE  *
+      *  -- NOT JUST THE ORIGINAL ONE-AT-A-TIME CASE.                  *
+      ******************************************************************
+       1090-SET-ITERATIONS.
+           SUBTRACT 1 FROM WALL-NUMBER GIVING WS-ITER-TEMP.
+           DIVIDE WS-ITER-TEMP BY WS-DECR-AMOUNT
+               GIVING WS-ITERATIONS
+               REMAINDER WS-ITER-REMAINDER.
+           IF WS-ITER-REMAINDER > 0
+               ADD 1 TO WS-ITERATIONS
+           END-IF.
+       1090-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1075-READ-ITEM-MASTER -- LOOKS UP PARM-ITEM-CODE ON THE ITEM  *
+      *  MASTER FILE AND, WHEN FOUND, REPLACES THE WALL/LESS/LAST-     *
+      *  BEER WORDING WITH THE MASTER'S MESSAGE, SINGULAR FORM AND     *
+      *  UNIT OF MEASURE. A MISSING FILE OR UNMATCHED CODE LEAVES THE  *
+      *  99/9 BOTTLE-OF-BEER DEFAULTS IN PLACE.                        *
+      ******************************************************************
+       1075-READ-ITEM-MASTER.
+           MOVE "N" TO WS-ITEM-EOF-SW.
+           MOVE "N" TO WS-ITEM-FOUND-SW.
+           OPEN INPUT ITEM-MASTER.
+           IF WS-ITEM-FILE-STATUS NOT = "00"
+               DISPLAY
+                   "MAIN - ITEM MASTER FILE NOT FOUND, "
+                   "DEFAULT ITEM WORDING RETAINED"
+               END-DISPLAY
+               GO TO 1075-EXIT
+           END-IF.
+
+           PERFORM 1080-SCAN-ITEM-MASTER THRU 1080-EXIT
+               UNTIL WS-ITEM-EOF OR WS-ITEM-FOUND.
+           CLOSE ITEM-MASTER.
+
+           IF WS-ITEM-FOUND
+               MOVE BR-ITEM-MESSAGE  TO WALL-MESSAGE
+               MOVE BR-ITEM-MESSAGE  TO LESS-MESSAGE
+               MOVE BR-ITEM-MESSAGE  TO LL4-MESSAGE
+               MOVE BR-ITEM-SINGULAR TO LL1-MESSAGE
+               MOVE BR-ITEM-SINGULAR TO LL2-MESSAGE
+               MOVE BR-ITEM-UOM      TO WALL-UOM
+               MOVE BR-ITEM-UOM      TO LESS-UOM
+               MOVE BR-ITEM-UOM      TO LL1-UOM
+               MOVE BR-ITEM-UOM      TO LL4-UOM
+           ELSE
+               DISPLAY
+                   "MAIN - ITEM CODE NOT FOUND ON ITEM MASTER, "
+                   "DEFAULT ITEM WORDING RETAINED"
+               END-DISPLAY
+           END-IF.
+       1075-EXIT.
+           EXIT.
+
+       1080-SCAN-ITEM-MASTER.
+           READ ITEM-MASTER INTO ITEM-MASTER-IN
+               AT END
+                   MOVE "Y" TO WS-ITEM-EOF-SW
+               NOT AT END
+                   MOVE ITEM-MASTER-IN TO BOTTLE-RECORD
+                   IF BR-ITEM-CODE = PARM-ITEM-CODE
+                       MOVE "Y" TO WS-ITEM-FOUND-SW
+                   END-IF
+           END-READ.
+       1080-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1100-RESTART -- READS THE CHECKPOINT FILE LEFT BEHIND BY AN   *
+      *  ABENDED RUN AND RESUMES THE COUNTDOWN FROM THE LAST RECORD    *
+      *  WRITTEN INSTEAD OF STARTING OVER AT THE TOP OF THE WALL.      *
+      *  WS-RESTART-OK IS SET ONLY WHEN A CHECKPOINT RECORD WAS        *
+      *  ACTUALLY FOUND AND APPLIED -- 1000-INITIALIZE USES IT (NOT    *
+      *  THE RAW PARM-RESTART-SW) TO DECIDE WHETHER BOTTLE-RPT AND     *
+      *  BOTTLE-AUDIT ARE EXTENDED OR STARTED FRESH, SO A RESTART      *
+      *  REQUEST THAT CANNOT ACTUALLY BE HONORED STILL GETS A CLEAN    *
+      *  NEW REPORT AND HEADING RATHER THAN A HEADERLESS ONE.          *
+      ******************************************************************
+       1100-RESTART.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY
+                   "MAIN - NO CHECKPOINT FILE FOUND, "
+                   "IGNORING RESTART REQUEST"
+               END-DISPLAY
+               GO TO 1100-EXIT
+           END-IF.
+
+           PERFORM 1110-READ-CKPT THRU 1110-EXIT
+               UNTIL WS-CKPT-EOF.
+           CLOSE CKPT-FILE.
+
+           IF NOT WS-CKPT-FOUND
+               DISPLAY
+                   "MAIN - CHECKPOINT FILE EMPTY, "
+                   "IGNORING RESTART REQUEST"
+               END-DISPLAY
+               GO TO 1100-EXIT
+           END-IF.
+
+           MOVE WS-LAST-CKPT-WALL TO WALL-NUMBER.
+           MOVE WS-LAST-CKPT-LESS TO LESS-NUMBER.
+           MOVE WS-LAST-CKPT-ITER TO WS-PASS-COUNT.
+           MOVE WS-LAST-CKPT-UNITS TO WS-TOTAL-UNITS.
+           MOVE WS-LAST-CKPT-LINE TO WS-LINE-COUNT.
+           MOVE WS-LAST-CKPT-PAGE TO WS-PAGE-COUNT.
+           PERFORM 1090-SET-ITERATIONS THRU 1090-EXIT.
+           MOVE "Y" TO WS-RESTART-OK-SW.
+       1100-EXIT.
+           EXIT.
+
+       1110-READ-CKPT.
+           READ CKPT-FILE
+               AT END
+                   MOVE "Y" TO WS-CKPT-EOF-SW
+               NOT AT END
+                   MOVE "Y" TO WS-CKPT-FOUND-SW
+                   MOVE CKPT-WALL-NUMBER TO WS-LAST-CKPT-WALL
+                   MOVE CKPT-LESS-NUMBER TO WS-LAST-CKPT-LESS
+                   MOVE CKPT-ITERATION-COUNT TO WS-LAST-CKPT-ITER
+                   MOVE CKPT-TOTAL-UNITS TO WS-LAST-CKPT-UNITS
+                   MOVE CKPT-LINE-COUNT TO WS-LAST-CKPT-LINE
+                   MOVE CKPT-PAGE-COUNT TO WS-LAST-CKPT-PAGE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1200-WRITE-CKPT -- WRITES A CHECKPOINT RECORD CARRYING THE    *
+      *  CURRENT WALL-NUMBER, LESS-NUMBER AND PASS COUNT.              *
+      ******************************************************************
+       1200-WRITE-CKPT.
+           MOVE WALL-NUMBER TO CKPT-WALL-NUMBER.
+           MOVE LESS-NUMBER TO CKPT-LESS-NUMBER.
+           MOVE WS-PASS-COUNT TO CKPT-ITERATION-COUNT.
+           MOVE WS-TOTAL-UNITS TO CKPT-TOTAL-UNITS.
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT.
+           WRITE CKPT-RECORD.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1300-WRITE-AUDIT -- WRITES ONE BOTTLE-AUDIT RECORD. CALLER    *
+      *  MUST MOVE THE COUNTER ID, OLD COUNT AND NEW COUNT TO          *
+      *  AUDIT-RECORD BEFORE PERFORMING THIS PARAGRAPH.                *
+      ******************************************************************
+       1300-WRITE-AUDIT.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME-HH TO AUDIT-TIME-HH.
+           MOVE WS-CURRENT-TIME-MM TO AUDIT-TIME-MM.
+           MOVE WS-CURRENT-TIME-SS TO AUDIT-TIME-SS.
+           MOVE WS-AUDIT-LINE TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+       1300-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1400-OPEN-STATUS -- OPENS THE SHARED BOTTLE-STATUS FILE FOR   *
+      *  UPDATE AND ESTABLISHES TODAY'S STATUS RECORD. IF THE FILE     *
+      *  DOES NOT YET EXIST IT IS CREATED WITH THE INITIAL RECORD      *
+      *  BEFORE BEING REOPENED FOR I-O SO SING CAN REWRITE IT.         *
+      ******************************************************************
+       1400-OPEN-STATUS.
+           OPEN I-O BOTTLE-STATUS.
+           IF WS-STAT-FILE-STATUS = "35"
+               OPEN OUTPUT BOTTLE-STATUS
+               MOVE WS-STAT-KEY-LIT TO STAT-KEY
+               MOVE WALL-NUMBER     TO STAT-WALL-NUMBER
+               MOVE LESS-NUMBER     TO STAT-LESS-NUMBER
+               MOVE 0               TO STAT-PASS-COUNT
+               MOVE "R"             TO STAT-RUN-SW
+               WRITE BOTTLE-STATUS-RECORD
+               CLOSE BOTTLE-STATUS
+               OPEN I-O BOTTLE-STATUS
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1450-UPDATE-STATUS -- REWRITES THE CURRENT STATUS RECORD WITH *
+      *  TODAY'S WALL-NUMBER, LESS-NUMBER AND PASS COUNT SO AN ONLINE  *
+      *  INQUIRY CAN SEE HOW FAR THE RUN HAS PROGRESSED.               *
+      ******************************************************************
+       1450-UPDATE-STATUS.
+           MOVE WS-STAT-KEY-LIT TO STAT-KEY.
+           MOVE WALL-NUMBER     TO STAT-WALL-NUMBER.
+           MOVE LESS-NUMBER     TO STAT-LESS-NUMBER.
+           MOVE WS-PASS-COUNT   TO STAT-PASS-COUNT.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CURRENT-TIME-HH TO STAT-TIME-HH.
+           MOVE WS-CURRENT-TIME-MM TO STAT-TIME-MM.
+           MOVE WS-CURRENT-TIME-SS TO STAT-TIME-SS.
+           REWRITE BOTTLE-STATUS-RECORD.
+       1450-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  1500-VALIDATE-COUNTS -- RUNS IMMEDIATELY BEFORE THE COUNTDOWN *
+      *  STARTS AND CONFIRMS WALL-NUMBER AND LESS-NUMBER ARE NUMERIC   *
+      *  AND WITHIN BOUNDS, WHETHER THEY CAME FROM THE 99/9 DEFAULTS,  *
+      *  A PARAMETER CARD OR A RESTART CHECKPOINT. A BAD VALUE STOPS   *
+      *  THE RUN HERE INSTEAD OF CORRUPTING THE WALL-BOTTLES DISPLAY   *
+      *  OR DRIVING THE LOOP PAST ZERO. WALL-NUMBER = 0 IS ALSO        *
+      *  REJECTED HERE -- IT IS NOT A VALID STARTING POINT FOR THE     *
+      *  COUNTDOWN, ONLY A VALID ENDING POINT, SO A RESTART CHECKPOINT *
+      *  THAT WAS ITSELF WRITTEN AT WALL-NUMBER 0 (A CASE-SIZE         *
+      *  DECREMENT'S LAST CLAMPED PASS LANDING EXACTLY ON ZERO) STOPS  *
+      *  THE RUN HERE INSTEAD OF RE-ENTERING SING.                     *
+      ******************************************************************
+       1500-VALIDATE-COUNTS.
+           MOVE "Y" TO WS-COUNTS-SW.
+           IF WALL-NUMBER NOT NUMERIC OR WALL-NUMBER = 0
+                                      OR WALL-NUMBER > 99
+               DISPLAY
+                   "MAIN - WALL-NUMBER INVALID, RUN TERMINATED"
+               END-DISPLAY
+               MOVE "N" TO WS-COUNTS-SW
+               GO TO 1500-EXIT
+           END-IF.
+           IF LESS-NUMBER NOT NUMERIC OR LESS-NUMBER > 9
+               DISPLAY
+                   "MAIN - LESS-NUMBER INVALID, RUN TERMINATED"
+               END-DISPLAY
+               MOVE "N" TO WS-COUNTS-SW
+               GO TO 1500-EXIT
+           END-IF.
+           IF WS-ITERATIONS NOT NUMERIC
+               DISPLAY
+                   "MAIN - ITERATION COUNT INVALID, RUN TERMINATED"
+               END-DISPLAY
+               MOVE "N" TO WS-COUNTS-SW
+           END-IF.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2000-WRITE-LINE -- WRITES WS-PRINT-TEXT TO THE REPORT FILE,   *
+      *  BREAKING TO A NEW PAGE WHEN THE CURRENT PAGE IS FULL.         *
+      ******************************************************************
+       2000-WRITE-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2100-WRITE-HEADING THRU 2100-EXIT
+           END-IF.
+           MOVE WS-PRINT-TEXT TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE SPACES TO WS-PRINT-TEXT.
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2100-WRITE-HEADING -- STARTS A NEW PAGE WITH THE RUN-DATE     *
+      *  HEADING LINE FOLLOWED BY A BLANK LINE.                        *
+      ******************************************************************
+       2100-WRITE-HEADING.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT TO HDG-PAGE.
+           MOVE WS-HEADING-LINE TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE SPACES TO RPT-RECORD.
+           WRITE RPT-RECORD.
+           MOVE 2 TO WS-LINE-COUNT.
+       2100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  2200-WRITE-TRAILER -- WRITES A CONTROL-TOTAL TRAILER RECORD   *
+      *  TO THE REPORT AT THE END OF THE RUN, SHOWING THE TOTAL        *
+      *  VERSES SUNG AND THE TOTAL UNITS TAKEN DOWN OVERALL.           *
+      ******************************************************************
+       2200-WRITE-TRAILER.
+           MOVE WS-PASS-COUNT TO TRL-VERSES.
+           MOVE WS-TOTAL-UNITS TO TRL-UNITS.
+           MOVE WS-TRAILER-LINE TO WS-PRINT-TEXT.
+           PERFORM 2000-WRITE-LINE THRU 2000-EXIT.
+       2200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      *  SING -- SINGS ONE VERSE OF THE WALL COUNT AND DECREMENTS IT.  *
+      *  THE DECREMENT IS CLAMPED TO WHAT IS LEFT ON THE WALL SO A     *
+      *  CASE-SIZE DECREMENT (WS-DECR-AMOUNT GREATER THAN 1) CAN NEVER *
+      *  DRIVE WALL-NUMBER OR LESS-NUMBER BELOW ZERO.                 *
+      ******************************************************************
+       SING.
+           ADD 1 TO WS-PASS-COUNT.
+           MOVE WALL-NUMBER TO WS-PRE-DECR-WALL.
+
+           IF WALL-NUMBER < WS-DECR-AMOUNT
+               MOVE WALL-NUMBER TO WS-SAFE-DECR
+           ELSE
+               MOVE WS-DECR-AMOUNT TO WS-SAFE-DECR
+           END-IF.
+
+           IF WS-PRE-DECR-WALL < 10 THEN
+               MOVE WS-PRE-DECR-WALL TO LESS-NUMBER
+               MOVE LESS-BOTTLES TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+               MOVE LESS-PARTIAL TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+               MOVE "take one down, pass it around" TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+           ELSE
+               MOVE WALL-BOTTLES TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+               MOVE WALL-PARTIAL TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+               MOVE "take one down, pass it around" TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+           END-IF.
+
+           MOVE "WALL" TO AUDIT-COUNTER-ID.
+           MOVE WALL-NUMBER TO AUDIT-OLD-COUNT.
+           SUBTRACT WS-SAFE-DECR FROM WALL-NUMBER.
+           ADD WS-SAFE-DECR TO WS-TOTAL-UNITS.
+           MOVE WALL-NUMBER TO AUDIT-NEW-COUNT.
+           PERFORM 1300-WRITE-AUDIT THRU 1300-EXIT.
+
+           IF WALL-NUMBER > 0 AND WALL-NUMBER < 10 THEN
+               MOVE WALL-NUMBER TO LESS-NUMBER
+               MOVE LESS-BOTTLES TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+           ELSE
+               IF WALL-NUMBER > 8
+                   MOVE WALL-BOTTLES TO WS-PRINT-TEXT
+                   PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+               END-IF
+           END-IF.
+
+           DIVIDE WS-PASS-COUNT BY 10
+               GIVING WS-CKPT-DIVRESULT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM 1200-WRITE-CKPT THRU 1200-EXIT
+           END-IF.
+
+           PERFORM 1450-UPDATE-STATUS THRU 1450-EXIT.
+
+
+      ******************************************************************
+      *  LAST-BEER -- SINGS THE CLOSING VERSE. NORMAL COUNTDOWNS AND   *
+      *  CASE/SKIP RUNS THAT LAND EVENLY ON "1" LEFT ON THE WALL SING  *
+      *  THE FULL "1 BOTTLE ... TAKE ONE DOWN" VERSE, WHICH ALSO       *
+      *  TAKES THE LAST UNIT DOWN TO 0, AUDITS THAT TRANSITION, AND    *
+      *  COUNTS THE VERSE IN WS-PASS-COUNT, BEFORE THE "NO MORE"       *
+      *  CLOSER. A CASE-SIZE DECREMENT THAT DOES NOT DIVIDE THE COUNT  *
+      *  EVENLY CAN LEAVE THE WALL AT 0 COMING OUT OF THE SING LOOP -- *
+      *  IN THAT CASE THE LAST UNIT WAS ALREADY TAKEN DOWN, AUDITED    *
+      *  AND COUNTED THERE, SO ONLY THE "NO MORE" CLOSER IS PRINTED,   *
+      *  WITH NO FURTHER BOOKKEEPING.                                  *
+      ******************************************************************
+       LAST-BEER.
+           IF WALL-NUMBER = 0
+               MOVE WS-LAST-LINE-4 TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+           ELSE
+               MOVE WS-LAST-LINE-1 TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+               MOVE WS-LAST-LINE-2 TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+               MOVE "take one down, pass it around" TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+
+               MOVE "WALL" TO AUDIT-COUNTER-ID
+               MOVE WALL-NUMBER TO AUDIT-OLD-COUNT
+               ADD WALL-NUMBER TO WS-TOTAL-UNITS
+               MOVE 0 TO WALL-NUMBER
+               MOVE 0 TO LESS-NUMBER
+               MOVE WALL-NUMBER TO AUDIT-NEW-COUNT
+               PERFORM 1300-WRITE-AUDIT THRU 1300-EXIT
+               ADD 1 TO WS-PASS-COUNT
+
+               MOVE WS-LAST-LINE-4 TO WS-PRINT-TEXT
+               PERFORM 2000-WRITE-LINE THRU 2000-EXIT
+           END-IF.
