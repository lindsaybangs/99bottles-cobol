@@ -0,0 +1,86 @@
+      ******************************************************************
+      *                                                                *
+      *  PROGRAM:   BOTINQ                                             *
+      *  SYSTEM:    99BOTTLES WALL-COUNT COUNTDOWN                     *
+      *                                                                *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BOTINQ.
+       AUTHOR.        R JARNAGIN.
+       INSTALLATION.  WAREHOUSE SYSTEMS.
+       DATE-WRITTEN.  2026-08-08.
+       DATE-COMPILED.
+
+      ******************************************************************
+      *  MODIFICATION HISTORY                                          *
+      *  DATE       BY    DESCRIPTION                                  *
+      *  08/08/26   RJJ   ORIGINAL LIGHTWEIGHT ONLINE INQUIRY AGAINST  *
+      *                   THE BOTTLE-STATUS FILE MAINTAINED BY MAIN.   *
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BOTTLE-STATUS ASSIGN TO BOTSTAT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS STAT-KEY
+               FILE STATUS IS WS-STAT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BOTTLE-STATUS.
+       COPY BOTSTAT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-STAT-FILE-STATUS        PIC X(02)  VALUE "00".
+       01  WS-STAT-KEY-LIT            PIC X(08)  VALUE "CURRENT ".
+
+       PROCEDURE DIVISION.
+
+      ******************************************************************
+      *  0000-MAINLINE -- READS THE ONE STATUS RECORD MAIN KEEPS       *
+      *  CURRENT AND DISPLAYS IT. THIS IS A SINGLE SHOT LOOKUP, NOT A  *
+      *  SCREEN -- RUN IT AGAIN ANY TIME FOR A FRESH READING.          *
+      ******************************************************************
+       0000-MAINLINE.
+           OPEN INPUT BOTTLE-STATUS.
+           IF WS-STAT-FILE-STATUS NOT = "00"
+               DISPLAY "BOTINQ - BOTTLE-STATUS FILE NOT AVAILABLE"
+               END-DISPLAY
+               MOVE 16 TO RETURN-CODE
+               GO TO 0000-EXIT
+           END-IF.
+
+           MOVE WS-STAT-KEY-LIT TO STAT-KEY.
+           READ BOTTLE-STATUS
+               KEY IS STAT-KEY
+               INVALID KEY
+                   DISPLAY "BOTINQ - NO STATUS RECORD ON FILE"
+                   END-DISPLAY
+                   MOVE 16 TO RETURN-CODE
+                   CLOSE BOTTLE-STATUS
+                   GO TO 0000-EXIT
+           END-READ.
+
+           DISPLAY "BOTINQ - CURRENT BOTTLE COUNTDOWN STATUS"
+           END-DISPLAY.
+           DISPLAY "  WALL-NUMBER . . . : " STAT-WALL-NUMBER
+           END-DISPLAY.
+           DISPLAY "  LESS-NUMBER . . . : " STAT-LESS-NUMBER
+           END-DISPLAY.
+           DISPLAY "  PASSES COMPLETED  : " STAT-PASS-COUNT
+           END-DISPLAY.
+           IF STAT-RUN-COMPLETE
+               DISPLAY "  RUN STATUS . . .  : COMPLETE"
+               END-DISPLAY
+           ELSE
+               DISPLAY "  RUN STATUS . . .  : RUNNING"
+               END-DISPLAY
+           END-IF.
+           DISPLAY "  AS OF . . . . . . : "
+               STAT-TIME-HH ":" STAT-TIME-MM ":" STAT-TIME-SS
+           END-DISPLAY.
+           CLOSE BOTTLE-STATUS.
+       0000-EXIT.
+           STOP RUN.
